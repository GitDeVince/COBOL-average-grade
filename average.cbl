@@ -1,31 +1,1132 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. GradeCalculator.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 StudentName    PIC X(255).
-       01 Grade1         PIC 99.
-       01 Grade2         PIC 99.
-       01 Grade3         PIC 99.
-       01 AverageGrade   PIC 99.
-
-       PROCEDURE DIVISION.
-       
-           DISPLAY "Enter Student's Name: ".
-           ACCEPT StudentName.        
-       
-           DISPLAY "Enter grade in English: ".
-           ACCEPT Grade1.
-
-           DISPLAY "Enter grade in Math: ".
-           ACCEPT Grade2.
-
-           DISPLAY "Enter grade in Science: ".
-           ACCEPT Grade3.
-
-           COMPUTE AverageGrade = (Grade1 + Grade2 + Grade3) / 3.
-           
-           DISPLAY "Student Name: " StudentName.
-
-           DISPLAY "Average Grade: " AverageGrade.
-
-           STOP RUN.87
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    GradeCalculator.
+000120 AUTHOR.        M. OKONKWO-BELL, GRADING SYSTEMS GROUP.
+000130 INSTALLATION.  DISTRICT OFFICE, ACADEMIC RECORDS.
+000140 DATE-WRITTEN.  03/14/2009.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*  MODIFICATION HISTORY                                        *
+000180*  ------------------------------------------------------------*
+000190*  DATE       INIT  DESCRIPTION                                *
+000200*  03/14/2009 MOB   ORIGINAL VERSION. SINGLE STUDENT, THREE    *
+000210*                   FIXED SUBJECTS, INTERACTIVE ACCEPT ONLY.   *
+000220*  08/09/2026 MOB   ADDED BATCH ROSTER PROCESSING MODE OVER A  *
+000230*                   SEQUENTIAL STUDENT-INPUT FILE, WITH A      *
+000240*                   BATCH REPORT FILE, IN ADDITION TO THE      *
+000250*                   ORIGINAL INTERACTIVE MODE.                 *
+000260*  08/09/2026 MOB   ADDED RE-PROMPT VALIDATION SO A GRADE MUST *
+000270*                   BE NUMERIC AND IN RANGE 000-100 BEFORE IT  *
+000280*                   IS ACCEPTED, IN BOTH INPUT MODES.          *
+000290*  08/09/2026 MOB   REPLACED THE FIXED THREE-SUBJECT LAYOUT    *
+000300*                   WITH A CONFIGURABLE SUBJECT COUNT (1-7)    *
+000310*                   AND AN OCCURS TABLE OF SUBJECT GRADES.     *
+000320*  08/09/2026 MOB   ADDED LETTER GRADE / GPA POINT TRANSLATION *
+000330*                   USING STANDARD DISTRICT CUTOFFS.           *
+000340*  08/09/2026 MOB   ADDED THE GRADE-MASTER INDEXED FILE, KEYED *
+000350*                   BY STUDENT ID AND TERM, SO A STUDENT'S     *
+000360*                   RECORD CAN BE LOOKED UP AND UPDATED ACROSS *
+000370*                   RUNS INSTEAD OF BEING RE-KEYED EACH TIME.  *
+000380*  08/09/2026 MOB   ADDED CLASS ROSTER SUMMARY STATISTICS      *
+000390*                   (HIGH/LOW/CLASS AVERAGE/COUNT) TO THE      *
+000400*                   BATCH REPORT.                              *
+000410*  08/09/2026 MOB   ADDED THE APPEND-ONLY AUDIT LOG FILE.      *
+000420*                   EVERY STUDENT PROCESSED, INTERACTIVE OR    *
+000430*                   BATCH, GETS A TIMESTAMPED AUDIT ENTRY.     *
+000440*  08/09/2026 MOB   ADDED BATCH CHECKPOINT/RESTART SUPPORT SO  *
+000450*                   A RE-RUN SKIPS ROSTER RECORDS ALREADY      *
+000460*                   PROCESSED BY A PRIOR RUN.                  *
+000470*  08/09/2026 MOB   ADDED HONOR ROLL / AT-RISK THRESHOLD       *
+000480*                   FLAGGING TO THE BATCH REPORT.              *
+000490*  08/09/2026 MOB   ADDED THE FIXED-WIDTH REGISTRAR EXPORT     *
+000500*                   FILE SO RESULTS NO LONGER HAVE TO BE       *
+000510*                   RETYPED INTO THE REGISTRAR SYSTEM BY HAND. *
+000520*****************************************************************
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT STUDENT-INPUT-FILE  ASSIGN TO "STUDIN"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-STUDIN-STATUS.
+
+000590     SELECT GRADE-MASTER-FILE   ASSIGN TO "GRDMSTR"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS DYNAMIC
+000620         RECORD KEY IS GM-KEY
+000630         FILE STATUS IS WS-GRDMSTR-STATUS.
+
+000640     SELECT AUDIT-LOG-FILE      ASSIGN TO "AUDITLG"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-AUDITLG-STATUS.
+
+000670     SELECT CHECKPOINT-FILE     ASSIGN TO "CKPTFL"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-CKPTFL-STATUS.
+
+000700     SELECT BATCH-REPORT-FILE   ASSIGN TO "RPTOUT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-RPTOUT-STATUS.
+
+000730     SELECT REGISTRAR-EXPORT-FILE ASSIGN TO "EXPORT1"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-EXPORT-STATUS.
+
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  STUDENT-INPUT-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY STUDINPT.
+
+000810 FD  GRADE-MASTER-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830 COPY GMSTRREC.
+
+000840 FD  AUDIT-LOG-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860 COPY AUDITREC.
+
+000870 FD  CHECKPOINT-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 COPY CKPTREC.
+
+000900 FD  BATCH-REPORT-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  BATCH-REPORT-LINE              PIC X(132).
+
+000930 FD  REGISTRAR-EXPORT-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 COPY EXPREC.
+
+000960 WORKING-STORAGE SECTION.
+000970*****************************************************************
+000980*  ORIGINAL SINGLE-STUDENT WORKING FIELDS                       *
+000990*****************************************************************
+001000 01  StudentName    PIC X(30).
+001040 01  AverageGrade   PIC 9(03)V9(02).
+
+001050*****************************************************************
+001060*  RUN MODE AND CONTROL SWITCHES                                *
+001070*****************************************************************
+001080 77  WS-RUN-MODE               PIC 9(01).
+001090     88  WS-MODE-INTERACTIVE   VALUE 1.
+001100     88  WS-MODE-BATCH         VALUE 2.
+
+001110 77  WS-VALID-MODE-SW          PIC X(01)  VALUE "N".
+001120     88  WS-MODE-IS-VALID      VALUE "Y".
+
+001130 77  WS-VALID-GRADE-SW         PIC X(01)  VALUE "N".
+001140     88  WS-GRADE-IS-VALID     VALUE "Y".
+
+001142 77  WS-VALID-COUNT-SW         PIC X(01)  VALUE "N".
+001144     88  WS-COUNT-IS-VALID     VALUE "Y".
+
+001146 77  WS-VALID-ROSTER-REC-SW    PIC X(01)  VALUE "Y".
+001147     88  WS-ROSTER-REC-IS-VALID VALUE "Y".
+
+001148 77  WS-VALID-BATCH-GRADE-SW   PIC X(01)  VALUE "Y".
+001149     88  WS-BATCH-GRADE-IS-VALID VALUE "Y".
+
+001150 77  WS-FOUND-SW               PIC X(01)  VALUE "N".
+001160     88  WS-RECORD-WAS-FOUND   VALUE "Y".
+
+001170 77  WS-EOF-SW                 PIC X(01)  VALUE "N".
+001180     88  WS-END-OF-ROSTER      VALUE "Y".
+
+001190 77  WS-UPDATE-ANSWER          PIC X(01)  VALUE "N".
+001200     88  WS-ANSWER-IS-YES      VALUE "Y" "y".
+
+001210 77  WS-SKIP-RECORD-SW         PIC X(01)  VALUE "N".
+001220     88  WS-SKIP-THIS-RECORD   VALUE "Y".
+
+001230*****************************************************************
+001240*  FILE STATUS FIELDS                                           *
+001250*****************************************************************
+001260 77  WS-STUDIN-STATUS          PIC X(02)  VALUE SPACES.
+001270 77  WS-GRDMSTR-STATUS         PIC X(02)  VALUE SPACES.
+001280 77  WS-AUDITLG-STATUS         PIC X(02)  VALUE SPACES.
+001290 77  WS-CKPTFL-STATUS          PIC X(02)  VALUE SPACES.
+001300 77  WS-RPTOUT-STATUS          PIC X(02)  VALUE SPACES.
+001310 77  WS-EXPORT-STATUS          PIC X(02)  VALUE SPACES.
+
+001320*****************************************************************
+001330*  GRADE ENTRY / VALIDATION WORK FIELDS                         *
+001340*****************************************************************
+001350 77  WS-GRADE-INPUT            PIC X(03).
+001360 77  WS-GRADE-NUMERIC          PIC 9(03).
+001370 77  WS-MAX-SUBJECTS           PIC 9(01)  VALUE 7.
+001380 77  WS-SUBJECT-COUNT          PIC 9(01)  VALUE 0.
+001390 77  WS-SUBJECT-INDEX          PIC 9(01)  COMP VALUE 0.
+001400 77  WS-GRADE-SUM              PIC 9(05)  COMP VALUE 0.
+001410 77  WS-STUDENT-ID-INPUT       PIC 9(09)  VALUE 0.
+001420 77  WS-TERM-INPUT             PIC X(06)  VALUE SPACES.
+
+001430 01  WS-SUBJECT-GRADE-TABLE.
+001440     05  WS-SUBJECT-GRADE      PIC 9(03) OCCURS 7 TIMES.
+
+001450*****************************************************************
+001460*  LETTER GRADE / GPA TRANSLATION                               *
+001470*****************************************************************
+001480 77  WS-LETTER-GRADE           PIC X(01)  VALUE SPACE.
+001490 77  WS-GPA-POINTS             PIC 9(01)V9(01) VALUE 0.
+
+001500*****************************************************************
+001510*  TIMESTAMP FIELDS FOR THE AUDIT LOG AND CHECKPOINT FILE       *
+001520*****************************************************************
+001530 01  WS-CURRENT-DATE           PIC 9(08).
+001540 01  WS-CURRENT-TIME           PIC 9(08).
+001550 01  WS-TIMESTAMP-DISPLAY      PIC X(26)  VALUE SPACES.
+
+001560*****************************************************************
+001570*  BATCH ROSTER PROCESSING FIELDS                               *
+001580*****************************************************************
+001590 77  WS-RECORD-NUMBER          PIC 9(09)  COMP VALUE 0.
+001600 77  WS-CHECKPOINT-INTERVAL    PIC 9(03)  VALUE 25.
+001610 77  WS-LAST-CHECKPOINT-REC    PIC 9(09)  COMP VALUE 0.
+001620 77  WS-RESTART-SKIP-COUNT     PIC 9(09)  COMP VALUE 0.
+
+001630*****************************************************************
+001640*  CLASS SUMMARY STATISTICS                                     *
+001650*****************************************************************
+001660 77  WS-CLASS-HIGH             PIC 9(03)V9(02) VALUE 0.
+001670 77  WS-CLASS-LOW              PIC 9(03)V9(02) VALUE 999.99.
+001680 77  WS-CLASS-TOTAL            PIC 9(07)V9(02) VALUE 0.
+001690 77  WS-CLASS-COUNT            PIC 9(05)  COMP VALUE 0.
+001700 77  WS-CLASS-AVERAGE          PIC 9(03)V9(02) VALUE 0.
+
+001710*****************************************************************
+001720*  HONOR ROLL / AT-RISK THRESHOLDS AND WORK TABLE                *
+001730*****************************************************************
+001740 77  WS-HONOR-ROLL-THRESHOLD   PIC 9(03)V9(02) VALUE 90.00.
+001750 77  WS-AT-RISK-THRESHOLD      PIC 9(03)V9(02) VALUE 60.00.
+001760 77  WS-THRESHOLD-INPUT        PIC 9(03)  VALUE 0.
+001770 77  WS-STUDENT-STAT-COUNT     PIC 9(03)  COMP VALUE 0.
+001780 77  WS-SORT-SWAP-SW           PIC X(01)  VALUE "N".
+001790     88  WS-A-SWAP-WAS-MADE    VALUE "Y".
+
+001800 01  WS-STUDENT-STATS-TABLE.
+001810     05  WS-STUDENT-STATS OCCURS 500 TIMES INDEXED BY STAT-IDX.
+001820         10  WS-STAT-STUDENT-ID    PIC 9(09).
+001830         10  WS-STAT-STUDENT-NAME  PIC X(30).
+001840         10  WS-STAT-AVERAGE       PIC 9(03)V9(02).
+
+001850 77  WS-OUTER-INDEX            PIC 9(03) COMP VALUE 0.
+001860 77  WS-INNER-INDEX            PIC 9(03) COMP VALUE 0.
+001870 01  WS-STAT-HOLD-ID           PIC 9(09).
+001880 01  WS-STAT-HOLD-NAME         PIC X(30).
+001890 01  WS-STAT-HOLD-AVERAGE      PIC 9(03)V9(02).
+
+001900*****************************************************************
+001910*  DISPLAY / EDIT FIELDS FOR REPORT LINES                       *
+001920*****************************************************************
+001930 01  WS-EDIT-AVERAGE           PIC ZZ9.99.
+001935 01  WS-EDIT-GPA               PIC 9.9.
+001940 01  WS-EDIT-COUNT             PIC ZZZZ9.
+001942 01  WS-EDIT-SUBJECT-NUM       PIC 9.
+001944 01  WS-EDIT-RECORD-NUM        PIC 9(09).
+001950 01  WS-EDIT-STUDENT-ID        PIC 9(09).
+
+001960 PROCEDURE DIVISION.
+001970*****************************************************************
+001980*  0000-MAINLINE                                                *
+001990*  ENTRY POINT. ASKS WHICH MODE TO RUN AND HANDS OFF TO THE     *
+002000*  APPROPRIATE DRIVER PARAGRAPH.                                *
+002010*****************************************************************
+002020 0000-MAINLINE.
+002030     PERFORM 1000-INITIALIZE
+002040         THRU 1000-INITIALIZE-EXIT.
+
+002050     PERFORM 2000-SELECT-RUN-MODE
+002060         THRU 2000-SELECT-RUN-MODE-EXIT.
+
+002070     IF WS-MODE-INTERACTIVE
+002080         PERFORM 3000-INTERACTIVE-MODE
+002090             THRU 3000-INTERACTIVE-MODE-EXIT
+002100     ELSE
+002110         PERFORM 4000-BATCH-MODE
+002120             THRU 4000-BATCH-MODE-EXIT
+002130     END-IF.
+
+002140     PERFORM 9800-TERMINATE
+002150         THRU 9800-TERMINATE-EXIT.
+
+002160     STOP RUN.
+
+002170 0000-MAINLINE-EXIT.
+002180     EXIT.
+
+002190*****************************************************************
+002200*  1000-INITIALIZE                                              *
+002210*  OPENS THE FILES EVERY MODE NEEDS (GRADE-MASTER AND THE       *
+002220*  AUDIT LOG) AND PRIMES THE STATISTICS FIELDS.                 *
+002230*****************************************************************
+002240 1000-INITIALIZE.
+002250     MOVE 0 TO WS-CLASS-COUNT
+002260     MOVE 0 TO WS-CLASS-TOTAL
+002270     MOVE 0 TO WS-CLASS-HIGH
+002280     MOVE 999.99 TO WS-CLASS-LOW
+002290     MOVE 0 TO WS-STUDENT-STAT-COUNT
+
+002300     PERFORM 1100-OPEN-GRADE-MASTER
+002310         THRU 1100-OPEN-GRADE-MASTER-EXIT.
+
+002320     OPEN EXTEND AUDIT-LOG-FILE.
+002330     IF WS-AUDITLG-STATUS = "35"
+002340         OPEN OUTPUT AUDIT-LOG-FILE
+002350     END-IF.
+
+002360 1000-INITIALIZE-EXIT.
+002370     EXIT.
+
+002380*****************************************************************
+002390*  1100-OPEN-GRADE-MASTER                                       *
+002400*  OPENS THE INDEXED GRADE-MASTER FILE FOR UPDATE, CREATING IT  *
+002410*  THE FIRST TIME IT IS RUN IF THE FILE DOES NOT YET EXIST.     *
+002420*****************************************************************
+002430 1100-OPEN-GRADE-MASTER.
+002440     OPEN I-O GRADE-MASTER-FILE.
+002450     IF WS-GRDMSTR-STATUS = "35"
+002460         OPEN OUTPUT GRADE-MASTER-FILE
+002470         CLOSE GRADE-MASTER-FILE
+002480         OPEN I-O GRADE-MASTER-FILE
+002490     END-IF.
+
+002500 1100-OPEN-GRADE-MASTER-EXIT.
+002510     EXIT.
+
+002520*****************************************************************
+002530*  2000-SELECT-RUN-MODE                                         *
+002540*  PROMPTS FOR AND VALIDATES THE RUN MODE. RE-PROMPTS ON AN     *
+002550*  INVALID ENTRY THE SAME WAY GRADE ENTRY IS VALIDATED.         *
+002560*****************************************************************
+002570 2000-SELECT-RUN-MODE.
+002580     MOVE "N" TO WS-VALID-MODE-SW.
+002590     PERFORM 2100-PROMPT-FOR-MODE
+002600         THRU 2100-PROMPT-FOR-MODE-EXIT
+002610         UNTIL WS-MODE-IS-VALID.
+
+002620 2000-SELECT-RUN-MODE-EXIT.
+002630     EXIT.
+
+002640 2100-PROMPT-FOR-MODE.
+002650     DISPLAY " ".
+002660     DISPLAY "GRADE CALCULATOR - SELECT A RUN MODE".
+002670     DISPLAY "  1 = INTERACTIVE (ONE STUDENT AT A TIME)".
+002680     DISPLAY "  2 = BATCH (PROCESS A STUDENT ROSTER FILE)".
+002690     DISPLAY "ENTER RUN MODE: " WITH NO ADVANCING.
+002700     ACCEPT WS-RUN-MODE.
+
+002710     IF WS-MODE-INTERACTIVE OR WS-MODE-BATCH
+002720         MOVE "Y" TO WS-VALID-MODE-SW
+002730     ELSE
+002740         DISPLAY "INVALID RUN MODE - ENTER 1 OR 2."
+002750     END-IF.
+
+002760 2100-PROMPT-FOR-MODE-EXIT.
+002770     EXIT.
+
+002780*****************************************************************
+002790*  3000-INTERACTIVE-MODE                                        *
+002800*  ORIGINAL ONE-STUDENT-AT-A-TIME BEHAVIOR, EXTENDED TO LOOK UP *
+002810*  AN EXISTING GRADE-MASTER RECORD BY STUDENT ID/TERM, VALIDATE *
+002820*  EVERY GRADE ENTERED, SUPPORT 1-7 SUBJECTS, TRANSLATE THE     *
+002830*  AVERAGE TO A LETTER GRADE/GPA, AND RECORD THE RESULT TO THE  *
+002840*  GRADE-MASTER, AUDIT LOG, AND REGISTRAR EXPORT FILES.         *
+002850*****************************************************************
+002860 3000-INTERACTIVE-MODE.
+002870     DISPLAY " ".
+002880     DISPLAY "ENTER STUDENT ID: " WITH NO ADVANCING.
+002890     ACCEPT WS-STUDENT-ID-INPUT.
+
+002900     DISPLAY "ENTER TERM (E.G. 2026FA): " WITH NO ADVANCING.
+002910     ACCEPT WS-TERM-INPUT.
+
+002920     MOVE WS-STUDENT-ID-INPUT TO GM-STUDENT-ID.
+002930     MOVE WS-TERM-INPUT       TO GM-TERM.
+
+002940     MOVE "N" TO WS-FOUND-SW.
+002950     READ GRADE-MASTER-FILE
+002960         INVALID KEY
+002970             MOVE "N" TO WS-FOUND-SW
+002980         NOT INVALID KEY
+002990             MOVE "Y" TO WS-FOUND-SW
+003000     END-READ.
+
+003010     MOVE "Y" TO WS-UPDATE-ANSWER.
+003020     IF WS-RECORD-WAS-FOUND
+003030         DISPLAY "EXISTING RECORD FOUND FOR THIS STUDENT/TERM:"
+003040         DISPLAY "  NAME    : " GM-STUDENT-NAME
+003050         DISPLAY "  SUBJECTS: " GM-SUBJECT-COUNT
+003055         MOVE GM-AVERAGE-GRADE TO WS-EDIT-AVERAGE
+003060         DISPLAY "  AVERAGE : " WS-EDIT-AVERAGE
+003070         DISPLAY "  LETTER  : " GM-LETTER-GRADE
+003080         DISPLAY "RE-ENTER GRADES FOR THIS STUDENT? (Y/N): "
+003090             WITH NO ADVANCING
+003100         ACCEPT WS-UPDATE-ANSWER
+003110         MOVE GM-STUDENT-NAME TO StudentName
+003120     END-IF.
+
+003130     IF NOT WS-ANSWER-IS-YES AND WS-RECORD-WAS-FOUND
+003140         GO TO 3000-INTERACTIVE-MODE-EXIT
+003150     END-IF.
+
+003160     IF NOT WS-RECORD-WAS-FOUND
+003170         DISPLAY "ENTER STUDENT'S NAME: " WITH NO ADVANCING
+003180         ACCEPT StudentName
+003190     END-IF.
+
+003200     PERFORM 3100-PROMPT-SUBJECT-COUNT
+003210         THRU 3100-PROMPT-SUBJECT-COUNT-EXIT.
+
+003215     MOVE ZEROS TO WS-SUBJECT-GRADE-TABLE.
+003220     MOVE 1 TO WS-SUBJECT-INDEX.
+003230     PERFORM 3200-PROMPT-ONE-GRADE
+003240         THRU 3200-PROMPT-ONE-GRADE-EXIT
+003250         UNTIL WS-SUBJECT-INDEX > WS-SUBJECT-COUNT.
+
+003260     PERFORM 6000-COMPUTE-AVERAGE
+003270         THRU 6000-COMPUTE-AVERAGE-EXIT.
+
+003280     PERFORM 7000-DETERMINE-LETTER-GRADE
+003290         THRU 7000-DETERMINE-LETTER-GRADE-EXIT.
+
+003305     MOVE SPACES            TO GRADE-MASTER-RECORD.
+003306     MOVE WS-STUDENT-ID-INPUT TO GM-STUDENT-ID.
+003307     MOVE WS-TERM-INPUT     TO GM-TERM.
+003310     MOVE StudentName       TO GM-STUDENT-NAME.
+003320     MOVE WS-SUBJECT-COUNT  TO GM-SUBJECT-COUNT.
+003330     MOVE WS-SUBJECT-GRADE-TABLE TO GM-SUBJECT-GRADES.
+003340     MOVE AverageGrade      TO GM-AVERAGE-GRADE.
+003350     MOVE WS-LETTER-GRADE   TO GM-LETTER-GRADE.
+003360     MOVE WS-GPA-POINTS     TO GM-GPA-POINTS.
+
+003370     IF WS-RECORD-WAS-FOUND
+003380         REWRITE GRADE-MASTER-RECORD
+003390     ELSE
+003400         WRITE GRADE-MASTER-RECORD
+003410     END-IF.
+
+003420     PERFORM 9000-WRITE-AUDIT-RECORD
+003430         THRU 9000-WRITE-AUDIT-RECORD-EXIT.
+
+003440     OPEN EXTEND REGISTRAR-EXPORT-FILE.
+003441     IF WS-EXPORT-STATUS = "35"
+003442         OPEN OUTPUT REGISTRAR-EXPORT-FILE
+003443     END-IF.
+003450     PERFORM 9100-WRITE-EXPORT-RECORD
+003460         THRU 9100-WRITE-EXPORT-RECORD-EXIT.
+003470     CLOSE REGISTRAR-EXPORT-FILE.
+
+003480     DISPLAY " ".
+003485     MOVE AverageGrade TO WS-EDIT-AVERAGE.
+003490     DISPLAY "STUDENT NAME   : " StudentName.
+003500     DISPLAY "AVERAGE GRADE  : " WS-EDIT-AVERAGE.
+003510     DISPLAY "LETTER GRADE   : " WS-LETTER-GRADE.
+003515     MOVE WS-GPA-POINTS TO WS-EDIT-GPA.
+003520     DISPLAY "GPA POINTS     : " WS-EDIT-GPA.
+
+003530 3000-INTERACTIVE-MODE-EXIT.
+003540     EXIT.
+
+003550*****************************************************************
+003560*  3100-PROMPT-SUBJECT-COUNT                                    *
+003570*  ASKS HOW MANY SUBJECTS THE STUDENT IS TAKING (1-7), RE-      *
+003580*  PROMPTING UNTIL A VALID COUNT IS ENTERED.                    *
+003590*****************************************************************
+003600 3100-PROMPT-SUBJECT-COUNT.
+003610     MOVE "N" TO WS-VALID-COUNT-SW.
+003620     PERFORM 3110-ONE-SUBJECT-COUNT-PROMPT
+003630         THRU 3110-ONE-SUBJECT-COUNT-PROMPT-EXIT
+003640         UNTIL WS-COUNT-IS-VALID.
+
+003650 3100-PROMPT-SUBJECT-COUNT-EXIT.
+003660     EXIT.
+
+003670 3110-ONE-SUBJECT-COUNT-PROMPT.
+003680     DISPLAY "ENTER NUMBER OF SUBJECTS (1-7): "
+003690         WITH NO ADVANCING.
+003700     ACCEPT WS-SUBJECT-COUNT.
+
+003710     IF WS-SUBJECT-COUNT >= 1
+003720             AND WS-SUBJECT-COUNT <= WS-MAX-SUBJECTS
+003730         MOVE "Y" TO WS-VALID-COUNT-SW
+003740     ELSE
+003750         DISPLAY "INVALID SUBJECT COUNT - ENTER A VALUE 1-7."
+003760     END-IF.
+
+003770 3110-ONE-SUBJECT-COUNT-PROMPT-EXIT.
+003780     EXIT.
+
+003790*****************************************************************
+003800*  3200-PROMPT-ONE-GRADE                                        *
+003810*  PROMPTS FOR ONE SUBJECT'S GRADE AND VALIDATES IT BEFORE      *
+003820*  STORING IT AND ADVANCING TO THE NEXT SUBJECT.                *
+003830*****************************************************************
+003840 3200-PROMPT-ONE-GRADE.
+003845     MOVE WS-SUBJECT-INDEX TO WS-EDIT-SUBJECT-NUM.
+003850     DISPLAY "ENTER GRADE FOR SUBJECT " WS-EDIT-SUBJECT-NUM
+003860         ": " WITH NO ADVANCING.
+
+003870     PERFORM 5000-ACCEPT-VALIDATE-GRADE
+003880         THRU 5000-ACCEPT-VALIDATE-GRADE-EXIT.
+
+003890     MOVE WS-GRADE-NUMERIC TO WS-SUBJECT-GRADE (WS-SUBJECT-INDEX).
+003900     ADD 1 TO WS-SUBJECT-INDEX.
+
+003910 3200-PROMPT-ONE-GRADE-EXIT.
+003920     EXIT.
+
+003930*****************************************************************
+003940*  4000-BATCH-MODE                                              *
+003950*  PROCESSES AN ENTIRE ROSTER FILE IN ONE JOB: READS EACH       *
+003960*  STUDENT-INPUT RECORD, COMPUTES AND RECORDS THE AVERAGE,      *
+003970*  CHECKPOINTS PROGRESS PERIODICALLY, AND PRINTS A PER-STUDENT  *
+003980*  REPORT FOLLOWED BY CLASS SUMMARY STATISTICS AND THE HONOR    *
+003990*  ROLL / AT-RISK LISTS.                                        *
+004000*****************************************************************
+004010 4000-BATCH-MODE.
+004020     PERFORM 4010-PROMPT-THRESHOLDS
+004030         THRU 4010-PROMPT-THRESHOLDS-EXIT.
+
+004040     OPEN INPUT STUDENT-INPUT-FILE.
+004042     IF WS-STUDIN-STATUS = "35"
+004044         DISPLAY "STUDENT ROSTER FILE STUDIN NOT FOUND - "
+004046             "BATCH RUN ABORTED"
+004048         GO TO 4000-BATCH-MODE-EXIT
+004049     END-IF.
+
+004050     OPEN OUTPUT BATCH-REPORT-FILE.
+004060     OPEN EXTEND REGISTRAR-EXPORT-FILE.
+004062     IF WS-EXPORT-STATUS = "35"
+004064         OPEN OUTPUT REGISTRAR-EXPORT-FILE
+004066     END-IF.
+
+004070     MOVE "N" TO WS-EOF-SW.
+004080     MOVE 0 TO WS-RECORD-NUMBER.
+
+004090     PERFORM 4020-READ-CHECKPOINT
+004100         THRU 4020-READ-CHECKPOINT-EXIT.
+
+004110     MOVE "BATCH GRADE REPORT" TO BATCH-REPORT-LINE.
+004120     WRITE BATCH-REPORT-LINE.
+004130     MOVE SPACES TO BATCH-REPORT-LINE.
+004140     WRITE BATCH-REPORT-LINE.
+
+004150     PERFORM 4100-READ-STUDENT-RECORD
+004160         THRU 4100-READ-STUDENT-RECORD-EXIT.
+
+004170     PERFORM 4200-PROCESS-ONE-RECORD
+004180         THRU 4200-PROCESS-ONE-RECORD-EXIT
+004190         UNTIL WS-END-OF-ROSTER.
+
+004200     PERFORM 4300-WRITE-CHECKPOINT
+004210         THRU 4300-WRITE-CHECKPOINT-EXIT.
+
+004220     PERFORM 8000-CLASS-SUMMARY-REPORT
+004230         THRU 8000-CLASS-SUMMARY-REPORT-EXIT.
+
+004240     PERFORM 8100-HONOR-ROLL-AT-RISK-REPORT
+004250         THRU 8100-HONOR-ROLL-AT-RISK-REPORT-EXIT.
+
+004260     CLOSE STUDENT-INPUT-FILE.
+004270     CLOSE BATCH-REPORT-FILE.
+004280     CLOSE REGISTRAR-EXPORT-FILE.
+
+004290 4000-BATCH-MODE-EXIT.
+004300     EXIT.
+
+004310*****************************************************************
+004320*  4010-PROMPT-THRESHOLDS                                       *
+004330*  ALLOWS THE HONOR ROLL AND AT-RISK CUTOFFS TO BE OVERRIDDEN   *
+004340*  FOR THIS RUN. A BLANK ENTRY KEEPS THE DISTRICT DEFAULT.      *
+004350*****************************************************************
+004360 4010-PROMPT-THRESHOLDS.
+004370     MOVE 0 TO WS-THRESHOLD-INPUT.
+004380     DISPLAY "HONOR ROLL THRESHOLD, WHOLE NUMBER (DEFAULT 090), "
+004385         "0 = KEEP DEFAULT: " WITH NO ADVANCING.
+004390     ACCEPT WS-THRESHOLD-INPUT.
+004400     IF WS-THRESHOLD-INPUT > 0
+004410         MOVE WS-THRESHOLD-INPUT TO WS-HONOR-ROLL-THRESHOLD
+004420     END-IF.
+
+004425     MOVE 0 TO WS-THRESHOLD-INPUT.
+004430     DISPLAY "AT-RISK THRESHOLD, WHOLE NUMBER (DEFAULT 060), "
+004435         "0 = KEEP DEFAULT: " WITH NO ADVANCING.
+004450     ACCEPT WS-THRESHOLD-INPUT.
+004460     IF WS-THRESHOLD-INPUT > 0
+004470         MOVE WS-THRESHOLD-INPUT TO WS-AT-RISK-THRESHOLD
+004480     END-IF.
+
+004490 4010-PROMPT-THRESHOLDS-EXIT.
+004500     EXIT.
+
+004510*****************************************************************
+004520*  4020-READ-CHECKPOINT                                         *
+004530*  READS ANY EXISTING CHECKPOINT SO A RESTARTED RUN KNOWS HOW   *
+004540*  MANY ROSTER RECORDS WERE ALREADY PROCESSED.                  *
+004550*****************************************************************
+004560 4020-READ-CHECKPOINT.
+004570     MOVE 0 TO WS-RESTART-SKIP-COUNT.
+004580     OPEN INPUT CHECKPOINT-FILE.
+004590     IF WS-CKPTFL-STATUS = "35"
+004600         DISPLAY "NO CHECKPOINT FOUND - STARTING FROM RECORD 1."
+004610     ELSE
+004620         READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+004630         IF WS-CKPTFL-STATUS = "00"
+004640             AND CK-RUN-COMPLETE-SW = "N"
+004650             MOVE CK-LAST-RECORD-NUMBER TO WS-RESTART-SKIP-COUNT
+004655             MOVE CK-LAST-RECORD-NUMBER TO WS-LAST-CHECKPOINT-REC
+004660             DISPLAY "RESUMING AFTER RECORD "
+004670                 CK-LAST-RECORD-NUMBER
+004675             DISPLAY "NOTE: SUMMARY/HONOR ROLL/AT-RISK LISTS ON A"
+004676                 " RESUMED RUN COVER ONLY RECORDS PROCESSED"
+004677                 " SINCE THE LAST CHECKPOINT."
+004680         END-IF
+004690         CLOSE CHECKPOINT-FILE
+004700     END-IF.
+
+004710 4020-READ-CHECKPOINT-EXIT.
+004720     EXIT.
+
+004730*****************************************************************
+004740*  4100-READ-STUDENT-RECORD                                     *
+004750*  READS THE NEXT ROSTER RECORD, IF ANY, AND COUNTS IT.         *
+004760*****************************************************************
+004770 4100-READ-STUDENT-RECORD.
+004780     READ STUDENT-INPUT-FILE
+004790         AT END
+004800             MOVE "Y" TO WS-EOF-SW
+004810     END-READ.
+
+004820     IF NOT WS-END-OF-ROSTER
+004830         ADD 1 TO WS-RECORD-NUMBER
+004840     END-IF.
+
+004850 4100-READ-STUDENT-RECORD-EXIT.
+004860     EXIT.
+
+004870*****************************************************************
+004880*  4200-PROCESS-ONE-RECORD                                      *
+004890*  VALIDATES, COMPUTES, AND RECORDS ONE ROSTER RECORD, THEN     *
+004900*  READS THE NEXT ONE. RECORDS ALREADY COVERED BY A CHECKPOINT  *
+004910*  ARE SKIPPED SO A RESTART DOES NOT DOUBLE-COUNT THEM.         *
+004920*****************************************************************
+004930 4200-PROCESS-ONE-RECORD.
+004940     MOVE "N" TO WS-SKIP-RECORD-SW.
+004950     IF WS-RECORD-NUMBER <= WS-RESTART-SKIP-COUNT
+004960         MOVE "Y" TO WS-SKIP-RECORD-SW
+004970     END-IF.
+
+004980     IF NOT WS-SKIP-THIS-RECORD
+004990         PERFORM 4210-VALIDATE-ROSTER-RECORD
+005000             THRU 4210-VALIDATE-ROSTER-RECORD-EXIT
+
+005010         IF WS-ROSTER-REC-IS-VALID
+005020             PERFORM 4220-CALCULATE-AND-RECORD
+005030                 THRU 4220-CALCULATE-AND-RECORD-EXIT
+005040         END-IF
+
+005050         IF WS-RECORD-NUMBER - WS-LAST-CHECKPOINT-REC
+005060                 >= WS-CHECKPOINT-INTERVAL
+005070             PERFORM 4300-WRITE-CHECKPOINT
+005080                 THRU 4300-WRITE-CHECKPOINT-EXIT
+005090         END-IF
+005100     END-IF.
+
+005110     PERFORM 4100-READ-STUDENT-RECORD
+005120         THRU 4100-READ-STUDENT-RECORD-EXIT.
+
+005130 4200-PROCESS-ONE-RECORD-EXIT.
+005140     EXIT.
+
+005150*****************************************************************
+005160*  4210-VALIDATE-ROSTER-RECORD                                  *
+005170*  DEFENSIVE CHECK FOR BATCH RECORDS: A BAD SUBJECT COUNT OR A  *
+005180*  GRADE OUTSIDE 000-100 IS LOGGED AND SKIPPED RATHER THAN      *
+005190*  ALLOWED TO CORRUPT THE COMPUTED AVERAGE.                     *
+005200*****************************************************************
+005210 4210-VALIDATE-ROSTER-RECORD.
+005220     MOVE "Y" TO WS-VALID-ROSTER-REC-SW.
+
+005230     IF SI-SUBJECT-COUNT < 1 OR SI-SUBJECT-COUNT > WS-MAX-SUBJECTS
+005240         MOVE "N" TO WS-VALID-ROSTER-REC-SW
+005245         MOVE WS-RECORD-NUMBER TO WS-EDIT-RECORD-NUM
+005250         DISPLAY "REJECTED RECORD " WS-EDIT-RECORD-NUM
+005260             " - INVALID SUBJECT COUNT " SI-SUBJECT-COUNT
+005270     ELSE
+005280         MOVE 1 TO WS-SUBJECT-INDEX
+005285         MOVE "Y" TO WS-VALID-BATCH-GRADE-SW
+005290         PERFORM 4211-VALIDATE-ONE-GRADE
+005300             THRU 4211-VALIDATE-ONE-GRADE-EXIT
+005310             UNTIL WS-SUBJECT-INDEX > SI-SUBJECT-COUNT
+005320                 OR NOT WS-BATCH-GRADE-IS-VALID
+005325         IF NOT WS-BATCH-GRADE-IS-VALID
+005326             MOVE "N" TO WS-VALID-ROSTER-REC-SW
+005327         END-IF
+005330     END-IF.
+
+005340 4210-VALIDATE-ROSTER-RECORD-EXIT.
+005350     EXIT.
+
+005360 4211-VALIDATE-ONE-GRADE.
+005370     IF SI-SUBJECT-GRADE (WS-SUBJECT-INDEX) > 100
+005380         MOVE "N" TO WS-VALID-BATCH-GRADE-SW
+005385         MOVE WS-RECORD-NUMBER TO WS-EDIT-RECORD-NUM
+005390         DISPLAY "REJECTED RECORD " WS-EDIT-RECORD-NUM
+005400             " - GRADE OUT OF RANGE "
+005410             SI-SUBJECT-GRADE (WS-SUBJECT-INDEX)
+005420     ELSE
+005430         ADD 1 TO WS-SUBJECT-INDEX
+005440     END-IF.
+
+005450 4211-VALIDATE-ONE-GRADE-EXIT.
+005460     EXIT.
+
+005470*****************************************************************
+005480*  4220-CALCULATE-AND-RECORD                                    *
+005490*  COMPUTES THE AVERAGE AND LETTER GRADE FOR A VALID ROSTER     *
+005500*  RECORD AND WRITES IT TO EVERY DOWNSTREAM FILE AND REPORT.    *
+005510*****************************************************************
+005520 4220-CALCULATE-AND-RECORD.
+005530     MOVE SI-STUDENT-NAME  TO StudentName.
+005540     MOVE SI-SUBJECT-COUNT TO WS-SUBJECT-COUNT.
+005550     MOVE SI-SUBJECT-GRADES TO WS-SUBJECT-GRADE-TABLE.
+
+005560     PERFORM 6000-COMPUTE-AVERAGE
+005570         THRU 6000-COMPUTE-AVERAGE-EXIT.
+
+005580     PERFORM 7000-DETERMINE-LETTER-GRADE
+005590         THRU 7000-DETERMINE-LETTER-GRADE-EXIT.
+
+005600     MOVE SI-STUDENT-ID    TO GM-STUDENT-ID
+005610     MOVE SI-TERM          TO GM-TERM.
+
+005680     MOVE "N" TO WS-FOUND-SW.
+005690     READ GRADE-MASTER-FILE
+005700         INVALID KEY
+005710             MOVE "N" TO WS-FOUND-SW
+005720         NOT INVALID KEY
+005730             MOVE "Y" TO WS-FOUND-SW
+005740     END-READ.
+
+005745     MOVE SPACES           TO GRADE-MASTER-RECORD
+005746     MOVE SI-STUDENT-ID    TO GM-STUDENT-ID
+005747     MOVE SI-TERM          TO GM-TERM
+005750     MOVE SI-STUDENT-NAME  TO GM-STUDENT-NAME
+005760     MOVE WS-SUBJECT-COUNT TO GM-SUBJECT-COUNT
+005770     MOVE WS-SUBJECT-GRADE-TABLE TO GM-SUBJECT-GRADES
+005780     MOVE AverageGrade     TO GM-AVERAGE-GRADE
+005790     MOVE WS-LETTER-GRADE  TO GM-LETTER-GRADE
+005800     MOVE WS-GPA-POINTS    TO GM-GPA-POINTS.
+
+005810     IF WS-RECORD-WAS-FOUND
+005820         REWRITE GRADE-MASTER-RECORD
+005830     ELSE
+005840         WRITE GRADE-MASTER-RECORD
+005850     END-IF.
+
+005860     PERFORM 9000-WRITE-AUDIT-RECORD
+005870         THRU 9000-WRITE-AUDIT-RECORD-EXIT.
+
+005880     PERFORM 9100-WRITE-EXPORT-RECORD
+005890         THRU 9100-WRITE-EXPORT-RECORD-EXIT.
+
+005895     MOVE AverageGrade TO WS-EDIT-AVERAGE.
+005900     STRING "STUDENT " SI-STUDENT-ID " " SI-STUDENT-NAME
+005910             " AVG=" WS-EDIT-AVERAGE " GRADE=" WS-LETTER-GRADE
+005920         DELIMITED BY SIZE INTO BATCH-REPORT-LINE.
+005930     WRITE BATCH-REPORT-LINE.
+005940     MOVE SPACES TO BATCH-REPORT-LINE.
+
+005950     IF AverageGrade > WS-CLASS-HIGH
+005960         MOVE AverageGrade TO WS-CLASS-HIGH
+005970     END-IF.
+005980     IF AverageGrade < WS-CLASS-LOW
+005990         MOVE AverageGrade TO WS-CLASS-LOW
+006000     END-IF.
+006010     ADD AverageGrade TO WS-CLASS-TOTAL.
+006020     ADD 1 TO WS-CLASS-COUNT.
+
+006030     IF WS-STUDENT-STAT-COUNT < 500
+006040         ADD 1 TO WS-STUDENT-STAT-COUNT
+006050         MOVE SI-STUDENT-ID   TO WS-STAT-STUDENT-ID
+006060                                       (WS-STUDENT-STAT-COUNT)
+006070         MOVE SI-STUDENT-NAME TO WS-STAT-STUDENT-NAME
+006080                                       (WS-STUDENT-STAT-COUNT)
+006090         MOVE AverageGrade    TO WS-STAT-AVERAGE
+006100                                       (WS-STUDENT-STAT-COUNT)
+006105     ELSE
+006106         DISPLAY "STUDENT " SI-STUDENT-ID
+006107             " NOT INCLUDED IN HONOR ROLL/AT-RISK REPORT - "
+006108             "500-STUDENT STATISTICS TABLE IS FULL"
+006110     END-IF.
+
+006120 4220-CALCULATE-AND-RECORD-EXIT.
+006130     EXIT.
+
+006140*****************************************************************
+006150*  4300-WRITE-CHECKPOINT                                        *
+006160*  RECORDS THE LAST ROSTER RECORD NUMBER SUCCESSFULLY PROCESSED *
+006170*  SO A RESTARTED RUN CAN SKIP AHEAD PAST IT.                   *
+006180*****************************************************************
+006190 4300-WRITE-CHECKPOINT.
+006200     PERFORM 1200-BUILD-TIMESTAMP
+006210         THRU 1200-BUILD-TIMESTAMP-EXIT.
+
+006215     MOVE SPACES            TO CHECKPOINT-RECORD.
+006220     MOVE WS-RECORD-NUMBER  TO CK-LAST-RECORD-NUMBER.
+006230     MOVE SI-STUDENT-ID     TO CK-LAST-STUDENT-ID.
+006240     MOVE WS-TIMESTAMP-DISPLAY TO CK-RUN-TIMESTAMP.
+006250     IF WS-END-OF-ROSTER
+006260         MOVE "Y" TO CK-RUN-COMPLETE-SW
+006270     ELSE
+006280         MOVE "N" TO CK-RUN-COMPLETE-SW
+006290     END-IF.
+
+006300     OPEN OUTPUT CHECKPOINT-FILE.
+006310     WRITE CHECKPOINT-RECORD.
+006320     CLOSE CHECKPOINT-FILE.
+
+006330     MOVE WS-RECORD-NUMBER TO WS-LAST-CHECKPOINT-REC.
+
+006340 4300-WRITE-CHECKPOINT-EXIT.
+006350     EXIT.
+
+006360*****************************************************************
+006370*  5000-ACCEPT-VALIDATE-GRADE                                   *
+006380*  ACCEPTS ONE GRADE AS ALPHANUMERIC SO IT CAN BE TESTED FOR    *
+006390*  NUMERIC-NESS BEFORE BEING MOVED TO A NUMERIC FIELD, THEN     *
+006400*  CHECKS THE 000-100 RANGE. RE-PROMPTS ON EITHER FAILURE.      *
+006410*****************************************************************
+006420 5000-ACCEPT-VALIDATE-GRADE.
+006430     MOVE "N" TO WS-VALID-GRADE-SW.
+006440     PERFORM 5100-ONE-GRADE-ATTEMPT
+006450         THRU 5100-ONE-GRADE-ATTEMPT-EXIT
+006460         UNTIL WS-GRADE-IS-VALID.
+
+006470 5000-ACCEPT-VALIDATE-GRADE-EXIT.
+006480     EXIT.
+
+006490 5100-ONE-GRADE-ATTEMPT.
+006500     ACCEPT WS-GRADE-INPUT.
+
+006505     IF FUNCTION TRIM(WS-GRADE-INPUT) IS NOT NUMERIC
+006510         DISPLAY "INVALID GRADE - NUMBERS ONLY. RE-ENTER: "
+006520             WITH NO ADVANCING
+006530     ELSE
+006540         MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-GRADE-INPUT))
+006545             TO WS-GRADE-NUMERIC
+006550         IF WS-GRADE-NUMERIC > 100
+006570             DISPLAY "INVALID GRADE - MUST BE 000-100. "
+006580                 "RE-ENTER: " WITH NO ADVANCING
+006590         ELSE
+006600             MOVE "Y" TO WS-VALID-GRADE-SW
+006610         END-IF
+006620     END-IF.
+
+006630 5100-ONE-GRADE-ATTEMPT-EXIT.
+006640     EXIT.
+
+006650*****************************************************************
+006660*  6000-COMPUTE-AVERAGE                                         *
+006670*  AVERAGES HOWEVER MANY SUBJECT GRADES ARE PRESENT (1-7)       *
+006680*  INSTEAD OF THE ORIGINAL FIXED DIVISOR OF THREE.              *
+006690*****************************************************************
+006700 6000-COMPUTE-AVERAGE.
+006710     MOVE 0 TO WS-GRADE-SUM.
+006720     MOVE 1 TO WS-SUBJECT-INDEX.
+006730     PERFORM 6100-ADD-ONE-GRADE
+006740         THRU 6100-ADD-ONE-GRADE-EXIT
+006750         UNTIL WS-SUBJECT-INDEX > WS-SUBJECT-COUNT.
+
+006760     COMPUTE AverageGrade ROUNDED =
+006770         WS-GRADE-SUM / WS-SUBJECT-COUNT.
+
+006870 6000-COMPUTE-AVERAGE-EXIT.
+006880     EXIT.
+
+006890 6100-ADD-ONE-GRADE.
+006900     ADD WS-SUBJECT-GRADE (WS-SUBJECT-INDEX) TO WS-GRADE-SUM.
+006910     ADD 1 TO WS-SUBJECT-INDEX.
+
+006920 6100-ADD-ONE-GRADE-EXIT.
+006930     EXIT.
+
+006940*****************************************************************
+006950*  7000-DETERMINE-LETTER-GRADE                                  *
+006960*  TRANSLATES THE NUMERIC AVERAGE INTO A LETTER GRADE AND A     *
+006970*  4.0-SCALE GPA POINT VALUE USING THE STANDARD DISTRICT        *
+006980*  CUTOFFS.                                                     *
+006990*****************************************************************
+007000 7000-DETERMINE-LETTER-GRADE.
+007010     EVALUATE TRUE
+007020         WHEN AverageGrade >= 90.00
+007030             MOVE "A" TO WS-LETTER-GRADE
+007040             MOVE 4.0 TO WS-GPA-POINTS
+007050         WHEN AverageGrade >= 80.00
+007060             MOVE "B" TO WS-LETTER-GRADE
+007070             MOVE 3.0 TO WS-GPA-POINTS
+007080         WHEN AverageGrade >= 70.00
+007090             MOVE "C" TO WS-LETTER-GRADE
+007100             MOVE 2.0 TO WS-GPA-POINTS
+007110         WHEN AverageGrade >= 60.00
+007120             MOVE "D" TO WS-LETTER-GRADE
+007130             MOVE 1.0 TO WS-GPA-POINTS
+007140         WHEN OTHER
+007150             MOVE "F" TO WS-LETTER-GRADE
+007160             MOVE 0.0 TO WS-GPA-POINTS
+007170     END-EVALUATE.
+
+007180 7000-DETERMINE-LETTER-GRADE-EXIT.
+007190     EXIT.
+
+007200*****************************************************************
+007210*  8000-CLASS-SUMMARY-REPORT                                    *
+007220*  PRINTS THE CLASS-WIDE HIGH, LOW, AVERAGE-OF-AVERAGES, AND    *
+007230*  STUDENT COUNT AFTER THE PER-STUDENT LISTING.                 *
+007240*****************************************************************
+007250 8000-CLASS-SUMMARY-REPORT.
+007260     IF WS-CLASS-COUNT > 0
+007270         COMPUTE WS-CLASS-AVERAGE ROUNDED =
+007280             WS-CLASS-TOTAL / WS-CLASS-COUNT
+007290     ELSE
+007300         MOVE 0 TO WS-CLASS-AVERAGE
+007310         MOVE 0 TO WS-CLASS-LOW
+007320     END-IF.
+
+007330     MOVE SPACES TO BATCH-REPORT-LINE.
+007340     WRITE BATCH-REPORT-LINE.
+007350     MOVE "CLASS SUMMARY" TO BATCH-REPORT-LINE.
+007360     WRITE BATCH-REPORT-LINE.
+
+007362     IF WS-RESTART-SKIP-COUNT > 0
+007364         MOVE "*** RESUMED RUN - COVERS RECORDS AFTER "
+007366             TO BATCH-REPORT-LINE
+007368         WRITE BATCH-REPORT-LINE
+007370         MOVE WS-RESTART-SKIP-COUNT TO WS-EDIT-COUNT
+007372         STRING "    CHECKPOINT " WS-EDIT-COUNT
+007374             " ONLY, NOT THE FULL ROSTER ***"
+007376             DELIMITED BY SIZE INTO BATCH-REPORT-LINE
+007378         WRITE BATCH-REPORT-LINE
+007379         MOVE SPACES TO BATCH-REPORT-LINE
+007380     END-IF.
+
+007382     MOVE WS-CLASS-COUNT TO WS-EDIT-COUNT.
+007384     STRING "STUDENTS PROCESSED : " WS-EDIT-COUNT
+007390         DELIMITED BY SIZE INTO BATCH-REPORT-LINE.
+007400     WRITE BATCH-REPORT-LINE.
+
+007410     MOVE WS-CLASS-HIGH TO WS-EDIT-AVERAGE.
+007420     STRING "HIGHEST AVERAGE    : " WS-EDIT-AVERAGE
+007430         DELIMITED BY SIZE INTO BATCH-REPORT-LINE.
+007440     WRITE BATCH-REPORT-LINE.
+
+007450     MOVE WS-CLASS-LOW TO WS-EDIT-AVERAGE.
+007460     STRING "LOWEST AVERAGE     : " WS-EDIT-AVERAGE
+007470         DELIMITED BY SIZE INTO BATCH-REPORT-LINE.
+007480     WRITE BATCH-REPORT-LINE.
+
+007490     MOVE WS-CLASS-AVERAGE TO WS-EDIT-AVERAGE.
+007500     STRING "CLASS AVERAGE      : " WS-EDIT-AVERAGE
+007510         DELIMITED BY SIZE INTO BATCH-REPORT-LINE.
+007520     WRITE BATCH-REPORT-LINE.
+007530     MOVE SPACES TO BATCH-REPORT-LINE.
+
+007540 8000-CLASS-SUMMARY-REPORT-EXIT.
+007550     EXIT.
+
+007560*****************************************************************
+007570*  8100-HONOR-ROLL-AT-RISK-REPORT                               *
+007580*  SORTS THE STUDENTS PROCESSED THIS RUN INTO DESCENDING        *
+007590*  AVERAGE ORDER, THEN PRINTS THE HONOR ROLL (AT OR ABOVE THE   *
+007600*  HONOR ROLL THRESHOLD) AND AT-RISK (BELOW THE AT-RISK         *
+007610*  THRESHOLD) LISTS.                                            *
+007620*****************************************************************
+007630 8100-HONOR-ROLL-AT-RISK-REPORT.
+007640     PERFORM 8110-SORT-STUDENT-STATS
+007650         THRU 8110-SORT-STUDENT-STATS-EXIT.
+
+007655     IF WS-RESTART-SKIP-COUNT > 0
+007656         MOVE "*** RESUMED RUN - LISTS BELOW COVER ONLY RECORDS"
+007657             TO BATCH-REPORT-LINE
+007658         WRITE BATCH-REPORT-LINE
+007659         MOVE "    AFTER THE LAST CHECKPOINT ***" TO
+007660             BATCH-REPORT-LINE
+007661         WRITE BATCH-REPORT-LINE
+007662     END-IF.
+
+007663     MOVE "HONOR ROLL" TO BATCH-REPORT-LINE.
+007670     WRITE BATCH-REPORT-LINE.
+007680     MOVE 1 TO STAT-IDX.
+007690     PERFORM 8120-LIST-HONOR-ROLL-ENTRY
+007700         THRU 8120-LIST-HONOR-ROLL-ENTRY-EXIT
+007710         UNTIL STAT-IDX > WS-STUDENT-STAT-COUNT.
+
+007720     MOVE SPACES TO BATCH-REPORT-LINE.
+007730     WRITE BATCH-REPORT-LINE.
+007740     MOVE "AT-RISK" TO BATCH-REPORT-LINE.
+007750     WRITE BATCH-REPORT-LINE.
+007760     MOVE 1 TO STAT-IDX.
+007770     PERFORM 8130-LIST-AT-RISK-ENTRY
+007780         THRU 8130-LIST-AT-RISK-ENTRY-EXIT
+007790         UNTIL STAT-IDX > WS-STUDENT-STAT-COUNT.
+
+007800 8100-HONOR-ROLL-AT-RISK-REPORT-EXIT.
+007810     EXIT.
+
+007820*****************************************************************
+007830*  8110-SORT-STUDENT-STATS                                      *
+007840*  IN-MEMORY SELECTION SORT OF THE STUDENT STATISTICS TABLE     *
+007850*  INTO DESCENDING AVERAGE ORDER.                               *
+007860*****************************************************************
+007870 8110-SORT-STUDENT-STATS.
+007880     MOVE 1 TO WS-OUTER-INDEX.
+007890     PERFORM 8111-SORT-OUTER-PASS
+007900         THRU 8111-SORT-OUTER-PASS-EXIT
+007910         UNTIL WS-OUTER-INDEX >= WS-STUDENT-STAT-COUNT.
+
+007920 8110-SORT-STUDENT-STATS-EXIT.
+007930     EXIT.
+
+007940 8111-SORT-OUTER-PASS.
+007950     COMPUTE WS-INNER-INDEX = WS-OUTER-INDEX + 1.
+007960     PERFORM 8112-SORT-INNER-PASS
+007970         THRU 8112-SORT-INNER-PASS-EXIT
+007980         UNTIL WS-INNER-INDEX > WS-STUDENT-STAT-COUNT.
+007990     ADD 1 TO WS-OUTER-INDEX.
+
+008000 8111-SORT-OUTER-PASS-EXIT.
+008010     EXIT.
+
+008020 8112-SORT-INNER-PASS.
+008040     IF WS-STAT-AVERAGE (WS-INNER-INDEX)
+008050             > WS-STAT-AVERAGE (WS-OUTER-INDEX)
+008060         MOVE WS-STAT-STUDENT-ID (WS-OUTER-INDEX)
+008070             TO WS-STAT-HOLD-ID
+008080         MOVE WS-STAT-STUDENT-NAME (WS-OUTER-INDEX)
+008090             TO WS-STAT-HOLD-NAME
+008100         MOVE WS-STAT-AVERAGE (WS-OUTER-INDEX)
+008110             TO WS-STAT-HOLD-AVERAGE
+
+008120         MOVE WS-STAT-STUDENT-ID (WS-INNER-INDEX)
+008130             TO WS-STAT-STUDENT-ID (WS-OUTER-INDEX)
+008140         MOVE WS-STAT-STUDENT-NAME (WS-INNER-INDEX)
+008150             TO WS-STAT-STUDENT-NAME (WS-OUTER-INDEX)
+008160         MOVE WS-STAT-AVERAGE (WS-INNER-INDEX)
+008170             TO WS-STAT-AVERAGE (WS-OUTER-INDEX)
+
+008180         MOVE WS-STAT-HOLD-ID
+008190             TO WS-STAT-STUDENT-ID (WS-INNER-INDEX)
+008200         MOVE WS-STAT-HOLD-NAME
+008210             TO WS-STAT-STUDENT-NAME (WS-INNER-INDEX)
+008220         MOVE WS-STAT-HOLD-AVERAGE
+008230             TO WS-STAT-AVERAGE (WS-INNER-INDEX)
+008240     END-IF.
+008250     ADD 1 TO WS-INNER-INDEX.
+
+008260 8112-SORT-INNER-PASS-EXIT.
+008270     EXIT.
+
+008280 8120-LIST-HONOR-ROLL-ENTRY.
+008290     IF WS-STAT-AVERAGE (STAT-IDX) >= WS-HONOR-ROLL-THRESHOLD
+008300         MOVE WS-STAT-AVERAGE (STAT-IDX) TO WS-EDIT-AVERAGE
+008310         MOVE WS-STAT-STUDENT-ID (STAT-IDX) TO WS-EDIT-STUDENT-ID
+008320         STRING WS-EDIT-STUDENT-ID " "
+008330                 WS-STAT-STUDENT-NAME (STAT-IDX) " "
+008340                 WS-EDIT-AVERAGE
+008350             DELIMITED BY SIZE INTO BATCH-REPORT-LINE
+008360         WRITE BATCH-REPORT-LINE
+008370         MOVE SPACES TO BATCH-REPORT-LINE
+008380     END-IF.
+008390     SET STAT-IDX UP BY 1.
+
+008400 8120-LIST-HONOR-ROLL-ENTRY-EXIT.
+008410     EXIT.
+
+008420 8130-LIST-AT-RISK-ENTRY.
+008430     IF WS-STAT-AVERAGE (STAT-IDX) < WS-AT-RISK-THRESHOLD
+008440         MOVE WS-STAT-AVERAGE (STAT-IDX) TO WS-EDIT-AVERAGE
+008450         MOVE WS-STAT-STUDENT-ID (STAT-IDX) TO WS-EDIT-STUDENT-ID
+008460         STRING WS-EDIT-STUDENT-ID " "
+008470                 WS-STAT-STUDENT-NAME (STAT-IDX) " "
+008480                 WS-EDIT-AVERAGE
+008490             DELIMITED BY SIZE INTO BATCH-REPORT-LINE
+008500         WRITE BATCH-REPORT-LINE
+008510         MOVE SPACES TO BATCH-REPORT-LINE
+008520     END-IF.
+008530     SET STAT-IDX UP BY 1.
+
+008540 8130-LIST-AT-RISK-ENTRY-EXIT.
+008550     EXIT.
+
+008560*****************************************************************
+008570*  9000-WRITE-AUDIT-RECORD                                      *
+008580*  APPENDS ONE TIMESTAMPED AUDIT ENTRY FOR THE STUDENT JUST     *
+008590*  PROCESSED, INTERACTIVE OR BATCH.                             *
+008600*****************************************************************
+008610 9000-WRITE-AUDIT-RECORD.
+008620     PERFORM 1200-BUILD-TIMESTAMP
+008630         THRU 1200-BUILD-TIMESTAMP-EXIT.
+
+008635     MOVE SPACES           TO AUDIT-LOG-RECORD.
+008640     MOVE WS-TIMESTAMP-DISPLAY TO AL-RUN-TIMESTAMP.
+008650     MOVE GM-STUDENT-ID    TO AL-STUDENT-ID.
+008660     MOVE StudentName      TO AL-STUDENT-NAME.
+008670     MOVE GM-TERM          TO AL-TERM.
+008680     MOVE WS-SUBJECT-COUNT TO AL-SUBJECT-COUNT.
+008690     MOVE WS-SUBJECT-GRADE-TABLE TO AL-SUBJECT-GRADES.
+008700     MOVE AverageGrade     TO AL-AVERAGE-GRADE.
+008710     MOVE WS-LETTER-GRADE  TO AL-LETTER-GRADE.
+
+008720     WRITE AUDIT-LOG-RECORD.
+
+008730 9000-WRITE-AUDIT-RECORD-EXIT.
+008740     EXIT.
+
+008750*****************************************************************
+008760*  9100-WRITE-EXPORT-RECORD                                     *
+008770*  WRITES ONE FIXED-WIDTH RECORD FOR THE REGISTRAR'S STUDENT    *
+008780*  INFORMATION SYSTEM TRANSCRIPT-UPDATE FEED.                   *
+008790*****************************************************************
+008800 9100-WRITE-EXPORT-RECORD.
+008805     MOVE SPACES           TO REGISTRAR-EXPORT-RECORD.
+008810     MOVE GM-STUDENT-ID    TO RE-STUDENT-ID.
+008820     MOVE StudentName      TO RE-STUDENT-NAME.
+008830     MOVE GM-TERM          TO RE-TERM.
+008840     MOVE WS-SUBJECT-COUNT TO RE-SUBJECT-COUNT.
+008850     MOVE WS-SUBJECT-GRADE-TABLE TO RE-SUBJECT-GRADES.
+008860     MOVE AverageGrade     TO RE-AVERAGE-GRADE.
+008870     MOVE WS-LETTER-GRADE  TO RE-LETTER-GRADE.
+008880     MOVE WS-GPA-POINTS    TO RE-GPA-POINTS.
+
+008890     WRITE REGISTRAR-EXPORT-RECORD.
+
+008900 9100-WRITE-EXPORT-RECORD-EXIT.
+008910     EXIT.
+
+008920*****************************************************************
+008930*  1200-BUILD-TIMESTAMP                                         *
+008940*  BUILDS A DISPLAYABLE YYYY-MM-DD HH:MM:SS TIMESTAMP FOR THE   *
+008950*  AUDIT LOG AND CHECKPOINT FILE USING THE DATE/TIME SPECIAL    *
+008960*  REGISTERS.                                                   *
+008970*****************************************************************
+008980 1200-BUILD-TIMESTAMP.
+008990     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009000     ACCEPT WS-CURRENT-TIME FROM TIME.
+
+009010     STRING WS-CURRENT-DATE (1:4) "-" WS-CURRENT-DATE (5:2) "-"
+009020             WS-CURRENT-DATE (7:2) " " WS-CURRENT-TIME (1:2) ":"
+009030             WS-CURRENT-TIME (3:2) ":" WS-CURRENT-TIME (5:2)
+009040         DELIMITED BY SIZE INTO WS-TIMESTAMP-DISPLAY.
+
+009050 1200-BUILD-TIMESTAMP-EXIT.
+009060     EXIT.
+
+009070*****************************************************************
+009080*  9800-TERMINATE                                                *
+009090*  CLOSES THE FILES LEFT OPEN ACROSS BOTH RUN MODES.            *
+009100*****************************************************************
+009110 9800-TERMINATE.
+009120     CLOSE GRADE-MASTER-FILE.
+009130     CLOSE AUDIT-LOG-FILE.
+
+009140 9800-TERMINATE-EXIT.
+009150     EXIT.
