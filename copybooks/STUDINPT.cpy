@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* STUDINPT.                                                     *
+000120* RECORD LAYOUT FOR THE STUDENT ROSTER INPUT FILE (STUDIN).     *
+000130* ONE RECORD PER STUDENT, HOLDING A VARIABLE NUMBER OF SUBJECT  *
+000140* GRADES (1 TO 7) CONTROLLED BY SI-SUBJECT-COUNT.               *
+000150*****************************************************************
+000160 01  STUDENT-INPUT-RECORD.
+000170     05  SI-STUDENT-ID              PIC 9(09).
+000180     05  SI-STUDENT-NAME            PIC X(30).
+000190     05  SI-TERM                    PIC X(06).
+000200     05  SI-SUBJECT-COUNT           PIC 9(01).
+000210     05  SI-SUBJECT-GRADES.
+000220         10  SI-SUBJECT-GRADE       PIC 9(03) OCCURS 7 TIMES.
+000230     05  FILLER                     PIC X(20).
