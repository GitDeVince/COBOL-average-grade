@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* EXPREC.                                                       *
+000120* FIXED-WIDTH EXPORT LAYOUT FOR THE REGISTRAR'S STUDENT         *
+000130* INFORMATION SYSTEM (EXPORT1). THIS IS THE LAYOUT THE          *
+000140* REGISTRAR FEED ALREADY INGESTS FOR TRANSCRIPT UPDATES.        *
+000150*****************************************************************
+000160 01  REGISTRAR-EXPORT-RECORD.
+000170     05  RE-STUDENT-ID              PIC 9(09).
+000180     05  RE-STUDENT-NAME            PIC X(30).
+000190     05  RE-TERM                    PIC X(06).
+000200     05  RE-SUBJECT-COUNT           PIC 9(01).
+000210     05  RE-SUBJECT-GRADES.
+000220         10  RE-SUBJECT-GRADE       PIC 9(03) OCCURS 7 TIMES.
+000230     05  RE-AVERAGE-GRADE           PIC 9(03)V9(02).
+000240     05  RE-LETTER-GRADE            PIC X(01).
+000250     05  RE-GPA-POINTS              PIC 9(01)V9(01).
+000260     05  FILLER                     PIC X(10).
