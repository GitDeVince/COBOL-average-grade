@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110* CKPTREC.                                                      *
+000120* RECORD LAYOUT FOR THE BATCH CHECKPOINT FILE (CKPTFL).         *
+000130* HOLDS THE LAST ROSTER RECORD NUMBER SUCCESSFULLY PROCESSED SO *
+000140* A RESTARTED BATCH RUN CAN SKIP AHEAD RATHER THAN REPROCESS OR *
+000150* DOUBLE-COUNT STUDENTS ALREADY HANDLED BY A PRIOR RUN.         *
+000160*****************************************************************
+000170 01  CHECKPOINT-RECORD.
+000180     05  CK-LAST-RECORD-NUMBER      PIC 9(09).
+000190     05  CK-LAST-STUDENT-ID         PIC 9(09).
+000200     05  CK-RUN-TIMESTAMP           PIC X(26).
+000210     05  CK-RUN-COMPLETE-SW         PIC X(01).
+000220     05  FILLER                     PIC X(19).
