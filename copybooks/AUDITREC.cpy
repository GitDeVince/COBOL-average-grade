@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* AUDITREC.                                                     *
+000120* RECORD LAYOUT FOR THE APPEND-ONLY GRADE AUDIT LOG (AUDITLG).  *
+000130* ONE ENTRY IS WRITTEN FOR EVERY STUDENT PROCESSED, IN EITHER   *
+000140* INTERACTIVE OR BATCH MODE, SO A GIVEN AVERAGE CAN BE TRACED   *
+000150* BACK TO THE INPUTS AND THE RUN THAT PRODUCED IT.              *
+000160*****************************************************************
+000170 01  AUDIT-LOG-RECORD.
+000180     05  AL-RUN-TIMESTAMP           PIC X(26).
+000190     05  AL-STUDENT-ID              PIC 9(09).
+000200     05  AL-STUDENT-NAME            PIC X(30).
+000210     05  AL-TERM                    PIC X(06).
+000220     05  AL-SUBJECT-COUNT           PIC 9(01).
+000230     05  AL-SUBJECT-GRADES.
+000240         10  AL-SUBJECT-GRADE       PIC 9(03) OCCURS 7 TIMES.
+000250     05  AL-AVERAGE-GRADE           PIC 9(03)V9(02).
+000260     05  AL-LETTER-GRADE            PIC X(01).
+000270     05  FILLER                     PIC X(10).
