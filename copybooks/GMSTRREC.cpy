@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* GMSTRREC.                                                     *
+000120* RECORD LAYOUT FOR THE GRADE-MASTER INDEXED FILE (GRDMSTR).    *
+000130* ONE RECORD IS KEPT PER STUDENT PER TERM SO A STUDENT'S GRADE  *
+000140* HISTORY ACCUMULATES ACROSS TERMS INSTEAD OF BEING OVERWRITTEN.*
+000150*****************************************************************
+000160 01  GRADE-MASTER-RECORD.
+000170     05  GM-KEY.
+000180         10  GM-STUDENT-ID          PIC 9(09).
+000190         10  GM-TERM                PIC X(06).
+000200     05  GM-STUDENT-NAME            PIC X(30).
+000210     05  GM-SUBJECT-COUNT           PIC 9(01).
+000220     05  GM-SUBJECT-GRADES.
+000230         10  GM-SUBJECT-GRADE       PIC 9(03) OCCURS 7 TIMES.
+000240     05  GM-AVERAGE-GRADE           PIC 9(03)V9(02).
+000250     05  GM-LETTER-GRADE            PIC X(01).
+000260     05  GM-GPA-POINTS              PIC 9(01)V9(01).
+000270     05  FILLER                     PIC X(10).
